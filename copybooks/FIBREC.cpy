@@ -0,0 +1,10 @@
+      *****************************************************
+      * FIBREC - fibonacci sequence output record layout
+      * used by SAMPLE (writer), SAMPRPT (report reader),
+      * SAMRECON (control total reader) and SAMVLOAD (VSAM
+      * load reader).
+      *****************************************************
+       01  FIB-RECORD.
+           05  FIB-SEQ-INDEX       PIC 9(4).
+           05  FIB-VALUE           PIC 9(9).
+           05  FIB-RUN-DATE        PIC 9(8).
