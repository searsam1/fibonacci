@@ -0,0 +1,15 @@
+      *****************************************************
+      * AUDTREC - SAMPLE audit/run-log record. One record is
+      * appended to AUDITLOG for every execution so a report
+      * total can be traced back to the run that produced it.
+      *****************************************************
+       01  AUDIT-RECORD.
+           05  AUD-RUN-DATE        PIC 9(8).
+           05  AUD-RUN-TIME        PIC 9(6).
+           05  AUD-JOB-ID          PIC X(8).
+           05  AUD-MODE-SWITCH     PIC X(1).
+           05  AUD-TERM-COUNT      PIC 9(4).
+           05  AUD-FIB0-SEED       PIC 9(9).
+           05  AUD-FIB1-SEED       PIC 9(9).
+           05  AUD-FIB2-SEED       PIC 9(9).
+           05  AUD-REC-COUNT       PIC 9(9).
