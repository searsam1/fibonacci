@@ -0,0 +1,18 @@
+      *****************************************************
+      * RECNREC - control total record used by SAMRECON to
+      * reconcile a run's fib-value total against the prior
+      * run's saved total for the same seed parameters. The
+      * recurrence mode and FIB0 seed are carried too, since a
+      * mode or FIB0-seed change legitimately changes the total
+      * for otherwise-matching term-count/FIB1/FIB2 seeds and
+      * must be skipped rather than reported as a break.
+      *****************************************************
+       01  RECON-RECORD.
+           05  RCN-RUN-DATE        PIC 9(8).
+           05  RCN-TERM-COUNT      PIC 9(4).
+           05  RCN-MODE-SWITCH     PIC X(1).
+           05  RCN-FIB0-SEED       PIC 9(9).
+           05  RCN-FIB1-SEED       PIC 9(9).
+           05  RCN-FIB2-SEED       PIC 9(9).
+           05  RCN-REC-COUNT       PIC 9(9).
+           05  RCN-TOTAL           PIC 9(9).
