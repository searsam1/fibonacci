@@ -0,0 +1,22 @@
+      *****************************************************
+      * RESTREC - SAMPLE checkpoint/restart record. One record
+      * is written to the RESTART dataset every term, in lock
+      * step with the matching FIBOUT write, so a mid-run abend
+      * can resume from the exact term FIBOUT last wrote instead
+      * of re-writing (and duplicating) terms already on FIBOUT.
+      *
+      * RST-MODE-SWITCH/RST-SEED-FIB0-2 carry the recurrence mode
+      * and original seed values the checkpointed run was started
+      * with, so a resume can be checked against the PARMIN card
+      * it is being resumed under and refuse to splice a changed
+      * mode/seed onto someone else's checkpoint.
+      *****************************************************
+       01  RESTART-RECORD.
+           05  RST-TERM-INDEX      PIC 9(4).
+           05  RST-FIB0            PIC 9(9).
+           05  RST-FIB1            PIC 9(9).
+           05  RST-FIB2            PIC 9(9).
+           05  RST-MODE-SWITCH     PIC X(1).
+           05  RST-SEED-FIB0       PIC 9(9).
+           05  RST-SEED-FIB1       PIC 9(9).
+           05  RST-SEED-FIB2       PIC 9(9).
