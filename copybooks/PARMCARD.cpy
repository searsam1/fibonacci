@@ -0,0 +1,24 @@
+      *****************************************************
+      * PARMCARD - SAMPLE run-time parameter card layout.
+      * One 80 byte control card read from PARMIN at the
+      * start of the run. Term count and seed values are
+      * no longer compiled-in literals.
+      *
+      * PARM-MODE-SWITCH selects the recurrence:
+      *   F = Fibonacci (default, 2-term, PARM-FIB0-SEED unused)
+      *   L = Lucas (2-term, same layout, seed via PARM-FIB1/2-SEED)
+      *   T = Tribonacci (3-term, adds PARM-FIB0-SEED)
+      *
+      * PARM-JOB-ID identifies who/what submitted the run for the
+      * SAMPLE audit log - normally populated by JCL symbolic
+      * substitution (e.g. &SYSUID.) when the control card is built.
+      *****************************************************
+       01  PARM-CARD.
+           05  PARM-TERM-COUNT     PIC 9(4).
+           05  PARM-FIB1-SEED      PIC 9(9).
+           05  PARM-FIB2-SEED      PIC 9(9).
+           05  PARM-RESTART-SW     PIC X(1).
+           05  PARM-MODE-SWITCH    PIC X(1).
+           05  PARM-FIB0-SEED      PIC 9(9).
+           05  PARM-JOB-ID         PIC X(8).
+           05  FILLER              PIC X(39).
