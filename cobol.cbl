@@ -1,30 +1,222 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SAMPLE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PARMIN ASSIGN TO "PARMIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FIBOUT ASSIGN TO "FIBOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL RESTART ASSIGN TO "RESTART"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL AUDITLOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARMIN
+           RECORDING MODE IS F.
+           COPY PARMCARD.
+
+       FD  FIBOUT
+           RECORDING MODE IS F.
+           COPY FIBREC.
+
+       FD  RESTART
+           RECORDING MODE IS F.
+           COPY RESTREC.
+
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+           COPY AUDTREC.
+
        WORKING-STORAGE SECTION.
 
-         77 fib1 pic 999.
-         77 fib2 pic 999.
-         77 fib3 pic 999.
-         77 i pic 99.
-         77 fibst pic XXX.
-         77 res pic X(64).
+         77 fib0 pic 9(9).
+         77 fib1 pic 9(9).
+         77 fib2 pic 9(9).
+         77 fib3 pic 9(9).
+         77 ws-prev-fib1 pic 9(9).
+         77 i pic 9(4).
+         77 term-count pic 9(4).
+         77 mode-switch pic X value "F".
+         77 seed-fib0 pic 9(9).
+         77 seed-fib1 pic 9(9).
+         77 seed-fib2 pic 9(9).
+         77 ws-run-date pic 9(8).
+         77 ws-run-time pic 9(8).
+         77 ws-job-id pic X(8) value "NOPARM  ".
+         77 ws-parmin-eof pic X value "N".
+         77 ws-restart-sw pic X value "N".
+         77 ws-restart-eof pic X value "N".
+         77 ws-resuming-sw pic X value "N".
+         77 ws-auditlog-has-data pic X value "N".
+         77 ws-restart-mode-switch pic X value space.
+         77 ws-restart-seed-fib0 pic 9(9).
+         77 ws-restart-seed-fib1 pic 9(9).
+         77 ws-restart-seed-fib2 pic 9(9).
 
        PROCEDURE DIVISION.
-         move 0 to i
+         accept ws-run-date from date yyyymmdd
+
+      * default seeds/term count reproduce the original 15-term
+      * 0,1 fibonacci sequence when no parameter card is supplied
+         move 15 to term-count
+         move 0 to fib0
          move 0 to fib1
          move 1 to fib2
-         move "" to res
-         perform until i greater than 15
-           add fib1 to fib2 giving fib3
+
+         open input parmin
+         read parmin
+           at end move "Y" to ws-parmin-eof
+         end-read
+         if ws-parmin-eof not = "Y"
+           move parm-term-count to term-count
+           move parm-fib1-seed to fib1
+           move parm-fib2-seed to fib2
+           move parm-fib0-seed to fib0
+           move parm-restart-sw to ws-restart-sw
+           move parm-job-id to ws-job-id
+           if parm-mode-switch not = space
+             move parm-mode-switch to mode-switch
+           end-if
+         end-if
+         close parmin
+
+      * remember the seed values used for this run for the audit
+      * record - fib0/fib1/fib2 get overwritten as the loop runs
+         move fib0 to seed-fib0
+         move fib1 to seed-fib1
+         move fib2 to seed-fib2
+
+         move 0 to i
+
+      * on a restart run, pick up i/fib0/fib1/fib2 from the last
+      * checkpoint on the RESTART dataset rather than the seeds
+         if ws-restart-sw = "Y"
+           open input restart
+           perform until ws-restart-eof = "Y"
+             read restart
+               at end move "Y" to ws-restart-eof
+               not at end
+                 move rst-term-index to i
+                 move rst-fib0 to fib0
+                 move rst-fib1 to fib1
+                 move rst-fib2 to fib2
+                 move rst-mode-switch to ws-restart-mode-switch
+                 move rst-seed-fib0 to ws-restart-seed-fib0
+                 move rst-seed-fib1 to ws-restart-seed-fib1
+                 move rst-seed-fib2 to ws-restart-seed-fib2
+                 move "Y" to ws-resuming-sw
+             end-read
+           end-perform
+           close restart
+           if ws-resuming-sw not = "Y"
+             display "SAMPLE: RESTART REQUESTED BUT RESTART HAS NO "
+                     "CHECKPOINT - RUNNING FRESH FROM SEED VALUES"
+           else
+             if ws-restart-mode-switch not = mode-switch
+                or ws-restart-seed-fib0 not = seed-fib0
+                or ws-restart-seed-fib1 not = seed-fib1
+                or ws-restart-seed-fib2 not = seed-fib2
+               display "SAMPLE: PARMIN MODE/SEEDS DO NOT MATCH THE "
+                       "CHECKPOINT BEING RESUMED - HALTING RUN"
+               move 20 to return-code
+               stop run
+             end-if
+           end-if
+         end-if
+
+         if ws-resuming-sw = "Y"
+           open extend fibout
+           open extend restart
+         else
+           open output fibout
+           open output restart
+         end-if
+      * AUDITLOG accumulates across runs - append if it already
+      * has records, otherwise this is the first run and it must
+      * be created
+         open input auditlog
+         read auditlog
+           at end continue
+           not at end move "Y" to ws-auditlog-has-data
+         end-read
+         close auditlog
+         if ws-auditlog-has-data = "Y"
+           open extend auditlog
+         else
+           open output auditlog
+         end-if
+
+         perform until i greater than or equal to term-count
+           if mode-switch = "T"
+             compute fib3 = fib0 + fib1 + fib2
+               on size error
+                 display "SAMPLE: FIB3 OVERFLOWED PIC 9(9) AT TERM " i
+                         " - FIB0=" fib0 " FIB1=" fib1 " FIB2=" fib2
+                         ", HALTING RUN"
+                 perform 9000-write-audit-record
+                 close fibout
+                 close restart
+                 close auditlog
+                 move 16 to return-code
+                 stop run
+             end-compute
+           else
+             add fib1 to fib2 giving fib3
+               on size error
+                 display "SAMPLE: FIB3 OVERFLOWED PIC 9(9) AT TERM " i
+                         " - FIB1=" fib1 " FIB2=" fib2 ", HALTING RUN"
+                 perform 9000-write-audit-record
+                 close fibout
+                 close restart
+                 close auditlog
+                 move 16 to return-code
+                 stop run
+             end-add
+           end-if
+           move fib1 to ws-prev-fib1
            move fib2 to fib1
            move fib3 to fib2
-           move fib1 to fibst
-           string res   DELIMITED BY SPACE
-                  fibst DELIMITED BY SIZE
-                  ","   DELIMITED BY SIZE into res
+           move ws-prev-fib1 to fib0
            add 1 to i
+           move i to fib-seq-index
+           move fib1 to fib-value
+           move ws-run-date to fib-run-date
+           write fib-record
+
+      * one checkpoint per FIBOUT write, in lock step, so a
+      * resumed run always continues at the exact term FIBOUT
+      * last wrote instead of re-writing (and duplicating) terms
+      * already on FIBOUT
+           move i to rst-term-index
+           move fib0 to rst-fib0
+           move fib1 to rst-fib1
+           move fib2 to rst-fib2
+           move mode-switch to rst-mode-switch
+           move seed-fib0 to rst-seed-fib0
+           move seed-fib1 to rst-seed-fib1
+           move seed-fib2 to rst-seed-fib2
+           write restart-record
          end-perform.
-         display res "..."
+         perform 9000-write-audit-record
+         close fibout
+         close restart
+         close auditlog
          stop run.
+
+       9000-WRITE-AUDIT-RECORD.
+         accept ws-run-time from time
+         move ws-run-date to aud-run-date
+         move ws-run-time(1:6) to aud-run-time
+         move ws-job-id to aud-job-id
+         move mode-switch to aud-mode-switch
+         move term-count to aud-term-count
+         move seed-fib0 to aud-fib0-seed
+         move seed-fib1 to aud-fib1-seed
+         move seed-fib2 to aud-fib2-seed
+         move i to aud-rec-count
+         write audit-record
+         .
