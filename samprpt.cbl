@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIBOUT ASSIGN TO "FIBOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PRTOUT ASSIGN TO "PRTOUT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIBOUT
+           RECORDING MODE IS F.
+           COPY FIBREC.
+
+      * PRTOUT carries an ASA carriage-control byte in column 1
+      * (RECFM=FBA in the JCL) so page ejects are real printer/
+      * SYSOUT page breaks, not just a repeated heading mid-listing.
+       FD  PRTOUT
+           RECORDING MODE IS F.
+       01  PRINT-LINE.
+           05  PRT-CTRL                PIC X VALUE SPACE.
+           05  PRT-DATA                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+         77 fibout-eof pic X value "N".
+         77 rec-count pic 9(9) value 0.
+         77 fib-total pic 9(9) value 0.
+         77 page-number pic 999 value 0.
+         77 lines-on-page pic 99 value 0.
+         77 max-lines-per-page pic 99 value 49.
+
+         01 hdg1-line.
+           05 filler pic X(10) value "FIBONACCI ".
+           05 filler pic X(17) value "SEQUENCE REPORT ".
+           05 filler pic X(10) value "RUN DATE: ".
+           05 hdg1-date pic 9999/99/99.
+           05 filler pic X(7) value " PAGE: ".
+           05 hdg1-page pic ZZ9.
+
+         01 hdg2-line.
+           05 filler pic X(11) value "SEQ-INDEX  ".
+           05 filler pic X(9) value "FIB-VALUE".
+
+         01 hdg3-line.
+           05 filler pic X(80) value all "-".
+
+         01 detail-line.
+           05 dtl-index pic ZZZ9.
+           05 filler pic X(7) value spaces.
+           05 dtl-value pic Z(8)9.
+
+         01 total-line.
+           05 filler pic X(18) value "RECORDS WRITTEN: ".
+           05 total-rec-count pic ZZZZ9.
+           05 filler pic X(10) value "  TOTAL: ".
+           05 total-fib-total pic Z(8)9.
+
+         01 ws-run-date pic 9(8).
+
+       PROCEDURE DIVISION.
+         open input fibout
+         read fibout
+           at end move "Y" to fibout-eof
+         end-read
+
+         if fibout-eof not = "Y"
+           move fib-run-date to ws-run-date
+         else
+           accept ws-run-date from date yyyymmdd
+         end-if
+
+         open output prtout
+         move ws-run-date to hdg1-date
+
+         perform until fibout-eof = "Y"
+           if lines-on-page = 0
+             add 1 to page-number
+             move page-number to hdg1-page
+             move "1" to prt-ctrl
+             move hdg1-line to prt-data
+             write print-line
+             move space to prt-ctrl
+             move hdg2-line to prt-data
+             write print-line
+             move hdg3-line to prt-data
+             write print-line
+             move 3 to lines-on-page
+           end-if
+           move fib-seq-index to dtl-index
+           move fib-value to dtl-value
+           add 1 to rec-count
+           add fib-value to fib-total
+             on size error
+               display "SAMPRPT: FIB-TOTAL OVERFLOWED PIC 9(9) AT "
+                       "SEQ-INDEX " fib-seq-index ", HALTING RUN"
+               close fibout
+               close prtout
+               move 16 to return-code
+               stop run
+           end-add
+           move space to prt-ctrl
+           move detail-line to prt-data
+           write print-line
+           add 1 to lines-on-page
+           if lines-on-page greater than or equal to max-lines-per-page
+             move 0 to lines-on-page
+           end-if
+           read fibout
+             at end move "Y" to fibout-eof
+           end-read
+         end-perform
+
+         move rec-count to total-rec-count
+         move fib-total to total-fib-total
+         move space to prt-ctrl
+         move hdg3-line to prt-data
+         write print-line
+         move total-line to prt-data
+         write print-line
+
+         close fibout
+         close prtout
+         stop run.
