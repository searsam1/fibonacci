@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMVLOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIBOUT ASSIGN TO "FIBOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FIBVSAM ASSIGN TO "FIBVSAM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FIB-SEQ-INDEX
+               FILE STATUS IS ws-fibvsam-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIBOUT
+           RECORDING MODE IS F.
+           COPY FIBREC REPLACING ==FIB-RECORD== BY ==SEQ-FIB-RECORD==
+               ==FIB-SEQ-INDEX== BY ==SEQ-FIB-SEQ-INDEX==
+               ==FIB-VALUE== BY ==SEQ-FIB-VALUE==
+               ==FIB-RUN-DATE== BY ==SEQ-FIB-RUN-DATE==.
+
+       FD  FIBVSAM.
+           COPY FIBREC.
+
+       WORKING-STORAGE SECTION.
+
+         77 fibout-eof pic X value "N".
+         77 load-count pic 9(9) value 0.
+         77 ws-fibvsam-status pic XX.
+
+       PROCEDURE DIVISION.
+      * FIBVSAM is DEFINE CLUSTER'd once by the one-time SAMPGDG setup
+      * job but SAMVLOAD runs every day - the cluster already holds
+      * yesterday's rows by the second run, so this can't be a plain
+      * VSAM load (OPEN OUTPUT requires an empty cluster). Open I-O
+      * with DYNAMIC access instead: WRITE inserts a key seen for the
+      * first time, and a duplicate key (today's rerun of an index
+      * already on file) falls into INVALID KEY where it's REWRITTEN
+      * in place with today's value.
+         open input fibout
+         open i-o fibvsam
+
+         read fibout
+           at end move "Y" to fibout-eof
+         end-read
+         perform until fibout-eof = "Y"
+           move seq-fib-seq-index to fib-seq-index
+           move seq-fib-value to fib-value
+           move seq-fib-run-date to fib-run-date
+           write fib-record
+             invalid key
+               if ws-fibvsam-status = "22"
+                 rewrite fib-record
+                   invalid key
+                     display "SAMVLOAD: REWRITE FAILED FOR INDEX "
+                             fib-seq-index ", RECORD SKIPPED"
+                 end-rewrite
+                 if ws-fibvsam-status = "00"
+                   add 1 to load-count
+                 end-if
+               else
+                 display "SAMVLOAD: WRITE FAILED FOR INDEX "
+                         fib-seq-index " STATUS " ws-fibvsam-status
+                         ", RECORD SKIPPED"
+               end-if
+             not invalid key
+               add 1 to load-count
+           end-write
+           read fibout
+             at end move "Y" to fibout-eof
+           end-read
+         end-perform
+
+         display "SAMVLOAD: " load-count " RECORDS LOADED INTO FIBVSAM"
+
+         close fibout
+         close fibvsam
+         stop run.
