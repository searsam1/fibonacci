@@ -0,0 +1,58 @@
+//SAMPGDG  JOB (ACCT),'DEFINE FIB GDGS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* SAMPGDG - ONE-TIME SETUP FOR THE SAMPJOB FIBONACCI JOB STREAM.
+//* RUN ONCE BEFORE SAMPJOB IS FIRST SUBMITTED.
+//*   STEP010  DEFINES THE GDG BASES. LIMIT(14) KEEPS TWO WEEKS
+//*            OF DAILY RUNS ON HAND FOR TREND COMPARISON.
+//*   STEP020  BOOTSTRAPS AN EMPTY RECONTOT GENERATION SO THE
+//*            FIRST SAMRECON RUN HAS A GENERATION 0 TO ALLOCATE
+//*            RECONPRV AGAINST (SAMRECON'S OWN COLD-START LOGIC
+//*            HANDLES AN EMPTY PRIOR FILE, BUT ONLY IF THE DD
+//*            CAN BE ALLOCATED AT ALL - RELATIVE GENERATION 0
+//*            OF A BRAND NEW GDG BASE DOES NOT EXIST OTHERWISE).
+//*   STEP030  DEFINES THE FIBVSAM KSDS LOADED BY SAMVLOAD AND
+//*            READ BY THE SAMINQ ONLINE INQUIRY TRANSACTION.
+//*            KEYS/RECORDSIZE MATCH COPYBOOKS/FIBREC.CPY (21
+//*            BYTE RECORD, 4 BYTE FIB-SEQ-INDEX KEY AT OFFSET 0).
+//*   STEP040  BOOTSTRAPS THE RESTART CHECKPOINT DATASET SO
+//*            SAMPJOB'S STEP010 CAN ALLOCATE IT DISP=OLD (SAMPLE
+//*            OPENS IT OUTPUT AND OVERWRITES FROM THE START ON
+//*            EVERY NON-RESTART RUN, SO A SUCCESSFUL DAY NEVER
+//*            GROWS IT - SEE THE COMMENT ON THE RESTART DD IN
+//*            SAMPJOB).
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+   DEFINE GDG (NAME(PROD.SAMPLE.FIBSEQ)   -
+               LIMIT(14)                  -
+               NOEMPTY                    -
+               SCRATCH)
+   DEFINE GDG (NAME(PROD.SAMPLE.RECONTOT) -
+               LIMIT(14)                  -
+               NOEMPTY                    -
+               SCRATCH)
+/*
+//STEP020  EXEC PGM=IEFBR14
+//RECONTOT DD DSN=PROD.SAMPLE.RECONTOT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=58,BLKSIZE=5800),
+//             SPACE=(TRK,(1,1),RLSE)
+//*
+//STEP030  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+   DEFINE CLUSTER (NAME(PROD.SAMPLE.FIBVSAM) -
+               INDEXED                       -
+               KEYS(4 0)                     -
+               RECORDSIZE(21 21)             -
+               RECORDS(2000 500)             -
+               FREESPACE(10 10))
+/*
+//STEP040  EXEC PGM=IEFBR14
+//RESTART  DD DSN=PROD.SAMPLE.RESTART,
+//             DISP=(NEW,CATLG,KEEP),
+//             DCB=(RECFM=FB,LRECL=59,BLKSIZE=5900),
+//             SPACE=(TRK,(1,1),RLSE)
+/*
