@@ -0,0 +1,67 @@
+//SAMPJOB  JOB (ACCT),'FIB SEQUENCE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* SAMPJOB - DAILY FIBONACCI SEQUENCE JOB STREAM.
+//*   STEP010  SAMPLE   - GENERATES THE SEQUENCE, WRITES A NEW
+//*                        GENERATION OF PROD.SAMPLE.FIBSEQ AND
+//*                        APPENDS THIS RUN'S AUDIT/RUN-LOG RECORD
+//*   STEP020  SAMPRPT  - FORMATTED MANAGEMENT REPORT OFF THE
+//*                        GENERATION STEP010 JUST WROTE
+//*   STEP030  SAMRECON - RECONCILES TODAY'S CONTROL TOTAL
+//*                        AGAINST THE PRIOR GENERATION
+//*   STEP040  SAMVLOAD - LOADS THE VSAM KSDS USED BY THE
+//*                        ONLINE INQUIRY TRANSACTION (SAMINQ)
+//* SAMPGDG MUST HAVE BEEN RUN ONCE BEFORE THIS JOB'S FIRST
+//* SUBMISSION TO DEFINE THE GDG BASES, BOOTSTRAP AN EMPTY
+//* RECONTOT GENERATION 0, AND DEFINE THE FIBVSAM CLUSTER.
+//*
+//* IF STEP010 ABENDS MID-RUN: THE (+1) GENERATION BELOW IS KEPT
+//* CATALOGED RATHER THAN SCRATCHED (ABNORMAL DISP=CATLG, NOT
+//* DELETE) SO THE PARTIAL FIBOUT SURVIVES. DO NOT RESUBMIT THIS
+//* JCL TO RESTART - RESUBMIT SAMPJOBR, WHICH REOPENS THAT SAME
+//* KEPT GENERATION WITH DISP=MOD INSTEAD OF ALLOCATING A NEW
+//* (+1). RESUBMITTING SAMPJOB INSTEAD WOULD ALLOCATE A BRAND
+//* NEW EMPTY (+1) GENERATION AND OPEN EXTEND WOULD SILENTLY
+//* LOSE EVERY PRE-CHECKPOINT RECORD.
+//*
+//STEP010  EXEC PGM=SAMPLE
+//STEPLIB  DD DSN=PROD.SAMPLE.LOADLIB,DISP=SHR
+//PARMIN   DD DSN=PROD.SAMPLE.PARMCARD,DISP=SHR
+//FIBOUT   DD DSN=PROD.SAMPLE.FIBSEQ(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=21,BLKSIZE=2100),
+//             SPACE=(TRK,(1,1),RLSE)
+//* RESTART IS SCRATCH CHECKPOINT DATA FOR THE RUN IN PROGRESS, NOT
+//* AN ACCUMULATING LOG LIKE AUDITLOG - SAMPLE OPENS IT OUTPUT (NOT
+//* EXTEND) ON EVERY NORMAL, NON-RESTART RUN, SO DISP=OLD LETS EACH
+//* SUCCESSFUL DAY OVERWRITE FROM THE START INSTEAD OF APPENDING
+//* FOREVER AGAINST A FIXED ONE-TRACK ALLOCATION. THE DATASET MUST
+//* ALREADY EXIST (BOOTSTRAPPED BY SAMPGDG STEP040) FOR DISP=OLD TO
+//* FIND IT. SAMPJOBR'S RESTART DD IS DIFFERENT - SEE THAT MEMBER.
+//RESTART  DD DSN=PROD.SAMPLE.RESTART,DISP=OLD
+//AUDITLOG DD DSN=PROD.SAMPLE.AUDITLOG,DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=63,BLKSIZE=6300),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=SAMPRPT,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.SAMPLE.LOADLIB,DISP=SHR
+//FIBOUT   DD DSN=PROD.SAMPLE.FIBSEQ(0),DISP=SHR
+//PRTOUT   DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=81,BLKSIZE=8100)
+//*
+//STEP030  EXEC PGM=SAMRECON,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.SAMPLE.LOADLIB,DISP=SHR
+//PARMIN   DD DSN=PROD.SAMPLE.PARMCARD,DISP=SHR
+//FIBOUT   DD DSN=PROD.SAMPLE.FIBSEQ(0),DISP=SHR
+//RECONPRV DD DSN=PROD.SAMPLE.RECONTOT(0),DISP=SHR
+//RECONCUR DD DSN=PROD.SAMPLE.RECONTOT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=58,BLKSIZE=5800),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=SAMVLOAD,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.SAMPLE.LOADLIB,DISP=SHR
+//FIBOUT   DD DSN=PROD.SAMPLE.FIBSEQ(0),DISP=SHR
+//FIBVSAM  DD DSN=PROD.SAMPLE.FIBVSAM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
