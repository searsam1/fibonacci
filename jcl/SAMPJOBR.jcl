@@ -0,0 +1,44 @@
+//SAMPJOBR JOB (ACCT),'FIB SEQ RESTART',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* SAMPJOBR - RESTART/RESUBMISSION JOB FOR AN ABENDED SAMPJOB
+//*            STEP010. USE THIS INSTEAD OF RESUBMITTING SAMPJOB
+//*            ITSELF WHENEVER STEP010 ABENDED MID-RUN.
+//*
+//* WHY THIS IS A SEPARATE MEMBER: SAMPJOB'S FIBOUT DD ALLOCATES A
+//* BRAND NEW GDG GENERATION EACH SUBMISSION (...FIBSEQ(+1)). ON AN
+//* ABEND THAT GENERATION IS KEPT (DISP=(NEW,CATLG,CATLG) - SEE THE
+//* COMMENT IN SAMPJOB) SO THE PARTIAL DATA SURVIVES, BUT RESUBMITTING
+//* SAMPJOB WOULD ALLOCATE YET ANOTHER NEW (+1) GENERATION ON TOP OF
+//* IT AND SAMPLE'S OPEN EXTEND WOULD FIND IT EMPTY, SILENTLY LOSING
+//* EVERY PRE-CHECKPOINT RECORD. THIS JOB INSTEAD REOPENS THE SAME
+//* KEPT GENERATION - PROD.SAMPLE.FIBSEQ(0), THE MOST RECENT ONE,
+//* WHICH IS THE ABENDED PARTIAL GENERATION - WITH DISP=MOD SO SAMPLE
+//* CAN OPEN EXTEND IT AND PICK UP EXACTLY WHERE THE CHECKPOINT LEFT
+//* OFF.
+//*
+//* PARMIN MUST BE THE SAME PARMCARD (SAME MODE/SEEDS) THAT DROVE THE
+//* ABENDED RUN, WITH PARM-RESTART-SW='Y'. SAMPLE NOW REFUSES TO
+//* RESUME A CHECKPOINT WHOSE MODE/SEEDS DON'T MATCH THE PARMIN CARD
+//* IT IS RUN WITH, SO AN OPERATOR WHO EDITS THE CARD BETWEEN THE
+//* ABEND AND THIS RESUBMISSION GETS A LOUD HALT INSTEAD OF A
+//* SILENTLY SPLICED SEQUENCE.
+//*
+//* ONCE THIS JOB COMPLETES, THE GENERATION IT EXTENDED IS A COMPLETE
+//* RUN OF PROD.SAMPLE.FIBSEQ - RESUME THE NORMAL JOB STREAM (SAMPJOB
+//* STEP020 ONWARD, OR JUST RESUBMIT SAMPJOB FOR THE NEXT DAY'S RUN)
+//* AS USUAL.
+//*
+//STEP010  EXEC PGM=SAMPLE
+//STEPLIB  DD DSN=PROD.SAMPLE.LOADLIB,DISP=SHR
+//PARMIN   DD DSN=PROD.SAMPLE.PARMCARD,DISP=SHR
+//FIBOUT   DD DSN=PROD.SAMPLE.FIBSEQ(0),DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=21,BLKSIZE=2100)
+//* SAMPLE OPENS EXTEND (NOT OUTPUT) ON A RESTART RUN, SO RESTART
+//* MUST STAY POSITIONED AT END-OF-FILE HERE - DISP=MOD, NOT THE
+//* OLD DISPOSITION SAMPJOB'S NORMAL (NON-RESTART) STEP010 USES.
+//RESTART  DD DSN=PROD.SAMPLE.RESTART,DISP=(MOD,KEEP,KEEP)
+//AUDITLOG DD DSN=PROD.SAMPLE.AUDITLOG,DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=63,BLKSIZE=6300),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
