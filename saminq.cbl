@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMINQ.
+
+      *****************************************************
+      * SAMINQ - ONLINE INQUIRY TRANSACTION. OPERATOR KEYS
+      * IN A SEQUENCE INDEX AND THE STORED FIB VALUE/RUN
+      * DATE ARE DISPLAYED FROM THE FIBVSAM KSDS LOADED BY
+      * SAMVLOAD. KEY 0 EXITS THE TRANSACTION.
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIBVSAM ASSIGN TO "FIBVSAM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FIB-SEQ-INDEX
+               FILE STATUS IS ws-fibvsam-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIBVSAM.
+           COPY FIBREC.
+
+       WORKING-STORAGE SECTION.
+
+         77 ws-fibvsam-status pic XX.
+         77 ws-done-sw pic X value "N".
+         77 ws-inquiry-index pic 9(4).
+
+       SCREEN SECTION.
+       01  INQUIRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1  VALUE "SAMINQ - FIBONACCI LOOKUP".
+           05  LINE 3  COLUMN 1
+               VALUE "KEY SEQUENCE INDEX (0 TO EXIT): ".
+           05  LINE 3  COLUMN 34 PIC 9(4) TO ws-inquiry-index.
+
+       01  RESULT-FOUND-SCREEN.
+           05  LINE 5  COLUMN 1  VALUE "INDEX: ".
+           05  LINE 5  COLUMN 8  PIC 9(4) FROM fib-seq-index.
+           05  LINE 6  COLUMN 1  VALUE "VALUE: ".
+           05  LINE 6  COLUMN 8  PIC 9(9) FROM fib-value.
+           05  LINE 7  COLUMN 1  VALUE "RUN DATE: ".
+           05  LINE 7  COLUMN 11 PIC 9(8) FROM fib-run-date.
+
+       01  RESULT-NOTFOUND-SCREEN.
+           05  LINE 5  COLUMN 1
+               VALUE "NO RECORD ON FIBVSAM FOR THAT INDEX".
+
+       01  RESULT-ERROR-SCREEN.
+           05  LINE 5  COLUMN 1  VALUE "FIBVSAM I/O ERROR, STATUS: ".
+           05  LINE 5  COLUMN 28 PIC XX FROM ws-fibvsam-status.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           open i-o fibvsam
+           perform until ws-done-sw = "Y"
+             perform 1000-GET-INDEX
+             if ws-inquiry-index = 0
+               move "Y" to ws-done-sw
+             else
+               perform 2000-LOOKUP-INDEX
+             end-if
+           end-perform
+           close fibvsam
+           stop run.
+
+       1000-GET-INDEX.
+           display INQUIRY-SCREEN
+           accept INQUIRY-SCREEN.
+
+       2000-LOOKUP-INDEX.
+           move ws-inquiry-index to fib-seq-index
+           read fibvsam
+             invalid key
+               if ws-fibvsam-status = "23"
+                 display RESULT-NOTFOUND-SCREEN
+               else
+                 display RESULT-ERROR-SCREEN
+               end-if
+             not invalid key
+               display RESULT-FOUND-SCREEN
+           end-read.
