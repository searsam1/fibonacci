@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PARMIN ASSIGN TO "PARMIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FIBOUT ASSIGN TO "FIBOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL RECONPRV ASSIGN TO "RECONPRV"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RECONCUR ASSIGN TO "RECONCUR"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARMIN
+           RECORDING MODE IS F.
+           COPY PARMCARD.
+
+       FD  FIBOUT
+           RECORDING MODE IS F.
+           COPY FIBREC.
+
+       FD  RECONPRV
+           RECORDING MODE IS F.
+           COPY RECNREC REPLACING ==RECON-RECORD== BY ==PRV-RECORD==
+               ==RCN-RUN-DATE== BY ==PRC-RUN-DATE==
+               ==RCN-TERM-COUNT== BY ==PRC-TERM-COUNT==
+               ==RCN-MODE-SWITCH== BY ==PRC-MODE-SWITCH==
+               ==RCN-FIB0-SEED== BY ==PRC-FIB0-SEED==
+               ==RCN-FIB1-SEED== BY ==PRC-FIB1-SEED==
+               ==RCN-FIB2-SEED== BY ==PRC-FIB2-SEED==
+               ==RCN-REC-COUNT== BY ==PRC-REC-COUNT==
+               ==RCN-TOTAL== BY ==PRC-TOTAL==.
+
+       FD  RECONCUR
+           RECORDING MODE IS F.
+           COPY RECNREC.
+
+       WORKING-STORAGE SECTION.
+
+         77 parmin-eof pic X value "N".
+         77 fibout-eof pic X value "N".
+         77 reconprv-eof pic X value "N".
+         77 term-count pic 9(4).
+         77 mode-switch pic X value "F".
+         77 fib0-seed pic 9(9).
+         77 fib1-seed pic 9(9).
+         77 fib2-seed pic 9(9).
+         77 cur-rec-count pic 9(9) value 0.
+         77 cur-total pic 9(9) value 0.
+         77 cur-run-date pic 9(8).
+         77 ws-have-prior pic X value "N".
+
+       PROCEDURE DIVISION.
+      * same defaulting rules SAMPLE uses when no parm card is present
+         move 15 to term-count
+         move 0 to fib0-seed
+         move 0 to fib1-seed
+         move 1 to fib2-seed
+         open input parmin
+         read parmin
+           at end move "Y" to parmin-eof
+         end-read
+         if parmin-eof not = "Y"
+           move parm-term-count to term-count
+           move parm-fib1-seed to fib1-seed
+           move parm-fib2-seed to fib2-seed
+           move parm-fib0-seed to fib0-seed
+           if parm-mode-switch not = space
+             move parm-mode-switch to mode-switch
+           end-if
+         end-if
+         close parmin
+
+         open input fibout
+         read fibout
+           at end move "Y" to fibout-eof
+         end-read
+         if fibout-eof not = "Y"
+           move fib-run-date to cur-run-date
+         else
+           accept cur-run-date from date yyyymmdd
+         end-if
+         perform until fibout-eof = "Y"
+           add 1 to cur-rec-count
+           add fib-value to cur-total
+             on size error
+               display "SAMRECON: CUR-TOTAL OVERFLOWED PIC 9(9) AT "
+                       "SEQ-INDEX " fib-seq-index ", HALTING RUN"
+               close fibout
+               move 16 to return-code
+               stop run
+           end-add
+           read fibout
+             at end move "Y" to fibout-eof
+           end-read
+         end-perform
+         close fibout
+
+         open input reconprv
+         read reconprv
+           at end move "Y" to reconprv-eof
+         end-read
+         if reconprv-eof not = "Y"
+           move "Y" to ws-have-prior
+         end-if
+         close reconprv
+
+         if ws-have-prior = "Y"
+           if prc-term-count = term-count
+              and prc-mode-switch = mode-switch
+              and prc-fib0-seed = fib0-seed
+              and prc-fib1-seed = fib1-seed
+              and prc-fib2-seed = fib2-seed
+             if prc-total not = cur-total
+               display "SAMRECON: RECON BREAK RUN " cur-run-date
+                       " TOTAL " cur-total " VS PRIOR "
+                       prc-total " FOR SAME SEEDS"
+               move 8 to return-code
+             else
+               display "SAMRECON: RUN " cur-run-date
+                       " RECONCILES WITH PRIOR TOTAL " prc-total
+             end-if
+           else
+             display "SAMRECON: MODE OR SEED PARAMETERS CHANGED SINCE "
+                     "PRIOR RUN - RECONCILIATION SKIPPED"
+           end-if
+         else
+           display "SAMRECON: NO PRIOR CONTROL TOTAL ON FILE"
+                   " - ESTABLISHING BASELINE FOR RUN " cur-run-date
+         end-if
+
+         move cur-run-date to rcn-run-date
+         move term-count to rcn-term-count
+         move mode-switch to rcn-mode-switch
+         move fib0-seed to rcn-fib0-seed
+         move fib1-seed to rcn-fib1-seed
+         move fib2-seed to rcn-fib2-seed
+         move cur-rec-count to rcn-rec-count
+         move cur-total to rcn-total
+         open output reconcur
+         write recon-record
+         close reconcur
+
+         stop run.
